@@ -0,0 +1,50 @@
+*> File: nthrootex.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Interactive front end for nthroot.cob, so exponent-
+*> based root calculations (cube roots, fourth roots, and so on) stop
+*> being done in a spreadsheet. Shares sqrtbabyex.cob's doMainLoop/
+*> accept pattern.
+*>
+*> Modification history:
+*> (none yet)
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. nthrootex.
+*> --------------------------------------------------------------------------------------------
+environment division.
+*> --------------------------------------------------------------------------------------------
+data division.
+    working-storage section.
+        77 userInput  pic s9(11)v9(6).
+        77 rootDegree pic 9(4).
+        77 result     pic s9(11)v9(6).
+        77 formattedResult pic z(11).9(6).
+        01 doMainLoop pic X(3) value 'yes'.
+*> --------------------------------------------------------------------------------------------
+procedure division.
+    *> Main program loop here
+    perform until doMainLoop = 'no'
+        display "Enter the number to find the root of: "
+        accept userInput
+        display "Enter the root degree (2 = square root, 3 = cube root, ...): "
+        accept rootDegree
+
+        if userInput > 0 and rootDegree > 0 then
+            call "nthroot" using userInput, rootDegree, result
+            if result = -1 then
+                display "attempt aborted, too many iterations"
+            else
+                move result to formattedResult
+                display "The root is: " formattedResult
+            end-if
+        else
+            display "invalid input"
+        end-if
+
+        display "Type 'no' to stop calculating roots, anything else to continue: "
+        accept doMainLoop
+    end-perform.
+stop run.

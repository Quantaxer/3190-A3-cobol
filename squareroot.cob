@@ -3,25 +3,146 @@
 *> Student Number: 1012673
 *> Date: 03/27/2020
 *> Description: This is the external function which is called by sqrtbabyex.cob
+*>
+*> Modification history:
+*> 08/09/2026 - Added a tolerance/iteration-ceiling parameter file so
+*>              precision can be tuned per job without a recompile.
+*> 08/09/2026 - Added an audit trail log so every calculation can be
+*>              traced back (who called it, when, with what input and
+*>              result) for figures that land in numbers we have to
+*>              defend to auditors.
+*> 08/09/2026 - Switched the working numbers and the userInput
+*>              parameter to packed-decimal so the nightly batch
+*>              window isn't slowed down by display-format arithmetic
+*>              on every iteration.
+*> 08/09/2026 - Added a statusCode parameter so callers can tell a
+*>              negative input, a zero input, an iteration-ceiling
+*>              abort, and a result magnitude overflow apart instead
+*>              of lumping every failure into result = -1.
+*> 08/09/2026 - Added a squareroottable entry point so a whole table of
+*>              related readings can be run through the same iteration
+*>              logic as one unit of work and come back with a results
+*>              table plus summary statistics, instead of averaging a
+*>              batch of one-at-a-time calls by hand.
+*> 08/09/2026 - Switched the scalar entry point's userInput/result/
+*>              statusCode linkage items to the shared sqrtlink
+*>              copybook, and added resultIterations and
+*>              toleranceOverride so a caller can see how many
+*>              iterations a call took and tune precision per call
+*>              instead of only per job via PARMFILE.
+*> 08/09/2026 - Switched the statusCode value constants to the shared
+*>              sqrtstatus copybook, the same one callers use to check
+*>              statusCode, instead of a hand-typed set of 77-levels.
+*> 08/09/2026 - squareroottable now checks tableEntryCount is within
+*>              the table's declared 1-50 range itself before using it
+*>              to drive processTableEntry, the same defense-in-depth
+*>              already applied to reciprocal.cob/pctoftotal.cob,
+*>              instead of trusting every future caller to pre-validate
+*>              the way sqrttablex.cob happens to today.
 
 *> --------------------------------------------------------------------------------------------
 identification division.
     program-id. squareroot.
 *> --------------------------------------------------------------------------------------------
 environment division.
+    input-output section.
+    file-control.
+        select parmFile assign to "PARMFILE"
+            organization is line sequential
+            file status is parmFileStatus.
+
+        select auditFile assign to "AUDITLOG"
+            organization is line sequential
+            file status is auditFileStatus.
 *> --------------------------------------------------------------------------------------------
 data division.
+    file section.
+    fd parmFile.
+    01 parmRecord.
+        05 parmTolerance      pic 9v9(6).
+        05 parmMaxIterations  pic 9(4).
+
+    fd auditFile.
+    01 auditRecord.
+        05 auditDate       pic 9(8).
+        05 auditTime       pic 9(8).
+        05 auditInput      pic s9(11)v9(6).
+        05 auditResult     pic s9(11)v9(6).
+        05 auditIterations pic 9(4).
+        05 auditAbortFlag  pic x(1).
+
     working-storage section.
         77 numIterations    picture s9999.
-        77 x    picture 9(11)v9(6).
-        77 y    picture 9(11)v9(6).
-        77 z    picture 9(11)v9(6).
-        77 temp picture s9(11)v9(6).
+        77 x    picture 9(11)v9(6) comp-3.
+        77 y    picture 9(11)v9(6) comp-3.
+        77 z    picture 9(11)v9(6) comp-3.
+        77 temp picture s9(11)v9(6) comp-3.
         77 doneComputation pic 9 value 0.
+
+        *> Status codes returned in statusCode - the same copybook
+        *> every caller uses to check statusCode, so the numbering
+        *> can't go stale between squareroot and a caller.
+        copy sqrtstatus.
+        77 magnitudeOverflowFlag    pic 9 value 0.
+
+        *> Convergence tolerance and iteration ceiling, tunable per job
+        *> via PARMFILE - default to the original hardcoded behavior
+        *> (exact convergence, 1000 iteration ceiling) when no parameter
+        *> file is present.
+        77 parmFileStatus   pic x(2).
+        77 parmsLoaded      pic 9 value 0.
+        77 tolerance        pic 9v9(6) value 0.
+        77 maxIterations    pic s9999 value 1000.
+
+        *> The tolerance actually used for the call in progress - the
+        *> per-call toleranceOverride linkage item when the scalar
+        *> entry point's caller supplied one, otherwise the PARMFILE/
+        *> default tolerance above.
+        77 effectiveToleranceOverride pic 9v9(6) value 0.
+        77 activeTolerance            pic 9v9(6) value 0.
+
+        *> Audit trail - one record per call, opened once per run and
+        *> left open so every subsequent call just appends a record.
+        77 auditFileStatus  pic x(2).
+        77 auditFileOpened  pic 9 value 0.
+        77 iterationsUsed   pic 9(4).
+        77 abortedThisCall  pic x(1).
+
+        *> Table-mode working storage - a whole table of related
+        *> readings processed as one unit of work instead of one
+        *> calculateResult call per reading.
+        77 tableIndex        pic 9(3).
+        77 tableHaveFirst     pic 9 value 0.
+        77 tableResultTotal   pic s9(13)v9(6) value 0.
+
+        *> computeOneRoot works off these instead of the scalar entry
+        *> point's own linkage items, since the table entry point
+        *> leaves those linkage items unbound - they only point at a
+        *> caller's argument when the scalar entry point is the one
+        *> invoked.
+        77 currentInput  pic s9(11)v9(6) comp-3.
+        77 currentResult pic s9(11)v9(6).
+        77 currentStatus pic 9(2).
 *> --------------------------------------------------------------------------------------------
 linkage section.
-    77 userInput pic s9(11)v9(6).
-    77 result pic s9(11)v9(6).
+    copy sqrtlink.
+
+    77 tableEntryCount pic 9(3).
+    01 tableInputs.
+        05 tableInput pic s9(11)v9(6) comp-3
+            occurs 1 to 50 times depending on tableEntryCount.
+    01 tableResults.
+        05 tableResult pic s9(11)v9(6)
+            occurs 1 to 50 times depending on tableEntryCount.
+    01 tableStatusCodes.
+        05 tableStatusCode pic 9(2)
+            occurs 1 to 50 times depending on tableEntryCount.
+    01 tableStatistics.
+        05 statsCountConverged pic 9(3).
+        05 statsCountAborted   pic 9(3).
+        05 statsMean           pic s9(11)v9(6).
+        05 statsHigh           pic s9(11)v9(6).
+        05 statsLow            pic s9(11)v9(6).
 *> --------------------------------------------------------------------------------------------
 
 *> This function is responsible for calculating the babylonian square root of a number.
@@ -33,36 +154,199 @@ linkage section.
 *> 2. Average the original approximation and the new approximation
 *> 3. Set the new approximation to be that average, go back to step 2
 
-procedure division using userInput, result.
+procedure division using userInput, result, statusCode, resultIterations,
+    toleranceOverride.
+
+    if parmsLoaded = 0
+        perform loadParameters
+        move 1 to parmsLoaded
+    end-if.
+
+    move toleranceOverride to effectiveToleranceOverride.
+    move userInput to currentInput.
+    perform computeOneRoot.
+    move currentResult to result.
+    move currentStatus to statusCode.
+    move iterationsUsed to resultIterations.
+    goback.
+
+*> Alternate entry point - takes a whole table of related readings in
+*> one call, runs each one through the same computeOneRoot logic the
+*> scalar entry point uses, and hands back a parallel results table
+*> plus summary statistics (count converged, count aborted, mean,
+*> high, low) instead of making the caller average a batch of
+*> one-at-a-time results by hand.
+entry "squareroottable" using tableEntryCount, tableInputs, tableResults,
+    tableStatusCodes, tableStatistics.
 
-    move userInput to z.
-    move 0 to doneComputation.
+    if tableEntryCount < 1 or tableEntryCount > 50
+        *> Out of the table's declared 1-50 range - leave the per-entry
+        *> tables alone (they are only safely addressable up to this
+        *> same bad count) and hand back zeroed summary statistics.
+        move 0 to statsCountConverged
+        move 0 to statsCountAborted
+        move 0 to statsMean
+        move 0 to statsHigh
+        move 0 to statsLow
+    else
+        if parmsLoaded = 0
+            perform loadParameters
+            move 1 to parmsLoaded
+        end-if
 
-    *> This is the estimation
-    compute x rounded = z / 2.
+        move 0 to statsCountConverged
+        move 0 to statsCountAborted
+        move 0 to tableHaveFirst
+        move 0 to tableResultTotal
+        move 0 to effectiveToleranceOverride
 
-    *> Make sure to exit program if too many iterations were reached to prevent infinite loop
-    perform doCalculation varying numIterations from 1 by 1
-        until doneComputation = 1 or numIterations > 1000.
+        perform processTableEntry varying tableIndex from 1 by 1
+            until tableIndex > tableEntryCount
 
-    if numIterations > 1000
-        move -1 to result
+        if statsCountConverged > 0
+            compute statsMean rounded = tableResultTotal / statsCountConverged
+        else
+            move 0 to statsMean
+        end-if
     end-if.
 
-    move 0 to numIterations.
     goback.
 
-doCalculation.
-    compute y rounded = 0.5 * (x + z / x).
-    compute temp = y - x.
-    if temp < 0
-        compute temp = - temp
+*> Runs one table entry through computeOneRoot and folds its result
+*> into the running statistics for the whole table.
+processTableEntry.
+    move tableInput(tableIndex) to currentInput.
+    perform computeOneRoot.
+    move currentResult to tableResult(tableIndex).
+    move currentStatus to tableStatusCode(tableIndex).
+
+    if currentStatus = statusSuccess
+        add 1 to statsCountConverged
+        add currentResult to tableResultTotal
+        if tableHaveFirst = 0
+            move currentResult to statsHigh
+            move currentResult to statsLow
+            move 1 to tableHaveFirst
+        else
+            if currentResult > statsHigh
+                move currentResult to statsHigh
+            end-if
+            if currentResult < statsLow
+                move currentResult to statsLow
+            end-if
+        end-if
+    else
+        add 1 to statsCountAborted
     end-if.
 
-    if temp / (y + x) > 0
-        *> Not done calculating square root yet
-        move y to x
+*> Computes the square root of currentInput and leaves the outcome in
+*> currentResult/currentStatus - shared by the scalar entry point and
+*> by processTableEntry so both run the exact same iteration logic.
+computeOneRoot.
+    if currentInput < 0
+        move 0 to currentResult
+        move statusNegativeInput to currentStatus
+        move "N" to abortedThisCall
+        move 0 to iterationsUsed
     else
-        move y to result
-        move 1 to doneComputation
+        if currentInput = 0
+            move 0 to currentResult
+            move statusZeroInput to currentStatus
+            move "N" to abortedThisCall
+            move 0 to iterationsUsed
+        else
+            move currentInput to z
+            move 0 to doneComputation
+            move 0 to magnitudeOverflowFlag
+
+            if effectiveToleranceOverride > 0
+                move effectiveToleranceOverride to activeTolerance
+            else
+                move tolerance to activeTolerance
+            end-if
+
+            *> This is the estimation
+            compute x rounded = z / 2
+
+            *> Make sure to exit program if too many iterations were reached to prevent infinite loop
+            perform doCalculation varying numIterations from 1 by 1
+                until doneComputation = 1 or numIterations > maxIterations
+
+            if magnitudeOverflowFlag = 1
+                move -1 to currentResult
+                move statusMagnitudeOverflow to currentStatus
+                move "Y" to abortedThisCall
+            else
+                if numIterations > maxIterations
+                    move -1 to currentResult
+                    move statusIterationsExceeded to currentStatus
+                    move "Y" to abortedThisCall
+                else
+                    move statusSuccess to currentStatus
+                    move "N" to abortedThisCall
+                end-if
+            end-if
+            move numIterations to iterationsUsed
+            move 0 to numIterations
+        end-if
+    end-if.
+
+    perform writeAuditRecord.
+
+*> Writes one audit record for this call - timestamp, input, result,
+*> iterations consumed, and whether it aborted - so a figure derived
+*> from this call can be reconstructed later.
+writeAuditRecord.
+    if auditFileOpened = 0
+        open extend auditFile
+        if auditFileStatus <> "00"
+            open output auditFile
+        end-if
+        move 1 to auditFileOpened
+    end-if.
+
+    accept auditDate from date yyyymmdd.
+    accept auditTime from time.
+    move currentInput to auditInput.
+    move currentResult to auditResult.
+    move iterationsUsed to auditIterations.
+    move abortedThisCall to auditAbortFlag.
+    write auditRecord.
+
+*> Reads the tolerance and iteration ceiling from PARMFILE, once per
+*> run. If the parameter file is not present the original hardcoded
+*> values (tolerance 0, ceiling 1000) are kept.
+loadParameters.
+    open input parmFile.
+    if parmFileStatus = "00"
+        read parmFile
+            at end
+                continue
+            not at end
+                move parmTolerance to tolerance
+                move parmMaxIterations to maxIterations
+        end-read
+        close parmFile
+    end-if.
+
+doCalculation.
+    compute y rounded = 0.5 * (x + z / x)
+        on size error
+            move 1 to magnitudeOverflowFlag
+            move 1 to doneComputation
+    end-compute.
+
+    if magnitudeOverflowFlag = 0
+        compute temp = y - x
+        if temp < 0
+            compute temp = - temp
+        end-if
+
+        if temp / (y + x) > activeTolerance
+            *> Not done calculating square root yet
+            move y to x
+        else
+            move y to currentResult
+            move 1 to doneComputation
+        end-if
     end-if.

@@ -0,0 +1,83 @@
+*> File: sqrttablex.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Variance-analysis front end for the squareroottable entry
+*> point in squareroot.cob. Collects a batch of related readings into a
+*> table, runs the whole table through one call, and displays the
+*> results table plus the summary statistics (count converged, count
+*> aborted, mean, high, low) instead of averaging one-at-a-time results
+*> by hand.
+*>
+*> Modification history:
+*> 08/09/2026 - Reprompt until the operator enters a count from 1 to
+*>              50, instead of trusting the raw accept - tableInputs
+*>              and its sibling tables are only allocated up to 50
+*>              entries deep.
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. sqrttablex.
+*> --------------------------------------------------------------------------------------------
+environment division.
+*> --------------------------------------------------------------------------------------------
+data division.
+    working-storage section.
+        77 tableEntryCount pic 9(3).
+        01 tableInputs.
+            05 tableInput pic s9(11)v9(6) comp-3
+                occurs 1 to 50 times depending on tableEntryCount.
+        01 tableResults.
+            05 tableResult pic s9(11)v9(6)
+                occurs 1 to 50 times depending on tableEntryCount.
+        01 tableStatusCodes.
+            05 tableStatusCode pic 9(2)
+                occurs 1 to 50 times depending on tableEntryCount.
+        01 tableStatistics.
+            05 statsCountConverged pic 9(3).
+            05 statsCountAborted   pic 9(3).
+            05 statsMean           pic s9(11)v9(6).
+            05 statsHigh           pic s9(11)v9(6).
+            05 statsLow            pic s9(11)v9(6).
+
+        77 entryIndex        pic 9(3).
+        77 oneReading        pic s9(11)v9(6).
+        77 formattedResult   pic z(11).9(6).
+*> --------------------------------------------------------------------------------------------
+procedure division.
+    display "How many readings (1-50)? ".
+    accept tableEntryCount.
+    perform until tableEntryCount >= 1 and tableEntryCount <= 50
+        display "Please enter a count from 1 to 50: "
+        accept tableEntryCount
+    end-perform.
+
+    perform collectReadings varying entryIndex from 1 by 1
+        until entryIndex > tableEntryCount.
+
+    call "squareroottable" using tableEntryCount, tableInputs,
+        tableResults, tableStatusCodes, tableStatistics.
+
+    perform displayResults varying entryIndex from 1 by 1
+        until entryIndex > tableEntryCount.
+
+    display " ".
+    move statsMean to formattedResult.
+    display "MEAN (converged readings only): " formattedResult.
+    move statsHigh to formattedResult.
+    display "HIGH.............................: " formattedResult.
+    move statsLow to formattedResult.
+    display "LOW..............................: " formattedResult.
+    display "COUNT CONVERGED...................: " statsCountConverged.
+    display "COUNT ABORTED.....................: " statsCountAborted.
+    stop run.
+
+collectReadings.
+    display "Reading " entryIndex ": ".
+    accept oneReading.
+    move oneReading to tableInput(entryIndex).
+
+displayResults.
+    move tableResult(entryIndex) to formattedResult.
+    display "Reading " entryIndex " result: " formattedResult
+        " status: " tableStatusCode(entryIndex).

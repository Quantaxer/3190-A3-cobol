@@ -0,0 +1,81 @@
+*> File: sqrthp.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: High-precision variant of squareroot.cob for inputs
+*> that exceed PIC S9(11)V9(6)'s 11 integer / 6 decimal digit capacity
+*> (large aggregate figures such as total square footage or volume
+*> across a whole facility) or that need more than 6 decimal places of
+*> result precision. Uses the same Babylonian iteration as squareroot,
+*> just over a wider linkage layout, so normal-sized jobs keep calling
+*> "squareroot" unchanged.
+*>
+*> Modification history:
+*> (none yet)
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. sqrthp.
+*> --------------------------------------------------------------------------------------------
+environment division.
+*> --------------------------------------------------------------------------------------------
+data division.
+    working-storage section.
+        77 numIterations    picture s9(4).
+        77 x    picture 9(18)v9(9) comp-3.
+        77 y    picture 9(18)v9(9) comp-3.
+        77 z    picture 9(18)v9(9) comp-3.
+        77 temp picture s9(18)v9(9) comp-3.
+        77 doneComputation pic 9 value 0.
+        77 tolerance     pic 9v9(9) value 0.
+        77 maxIterations pic s9(4) value 1000.
+*> --------------------------------------------------------------------------------------------
+linkage section.
+    77 userInput pic s9(18)v9(9) comp-3.
+    77 result pic s9(18)v9(9).
+*> --------------------------------------------------------------------------------------------
+
+*> This function calculates the babylonian square root of a number
+*> large enough, or precise enough, to overflow squareroot's
+*> PIC S9(11)V9(6) linkage layout.
+*> Param: userInput: The value entered by the user
+*> Returns: result: The square root of the number inputted. Returns -1
+*>          if it went over in iterations.
+
+*> This calculates the babylonian square root by performing the following:
+*> 1. Divide the number by an approximation (2 to begin with)
+*> 2. Average the original approximation and the new approximation
+*> 3. Set the new approximation to be that average, go back to step 2
+
+procedure division using userInput, result.
+    move userInput to z.
+    move 0 to doneComputation.
+
+    *> This is the estimation
+    compute x rounded = z / 2.
+
+    *> Make sure to exit program if too many iterations were reached to prevent infinite loop
+    perform doCalculation varying numIterations from 1 by 1
+        until doneComputation = 1 or numIterations > maxIterations.
+
+    if numIterations > maxIterations
+        move -1 to result
+    end-if.
+
+    move 0 to numIterations.
+    goback.
+
+doCalculation.
+    compute y rounded = 0.5 * (x + z / x).
+    compute temp = y - x.
+    if temp < 0
+        compute temp = - temp
+    end-if.
+
+    if temp / (y + x) > tolerance
+        *> Not done calculating square root yet
+        move y to x
+    else
+        move y to result
+        move 1 to doneComputation
+    end-if.

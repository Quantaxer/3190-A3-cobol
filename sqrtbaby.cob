@@ -3,27 +3,54 @@
 *> Student Number: 1012673
 *> Date: 03/27/2020
 *> Description: Task 1: This program is a modernized version of cobol to calculate the babylonian square root
+*>
+*> Modification history:
+*> 08/09/2026 - Added a tolerance/iteration-ceiling parameter file so
+*>              precision can be tuned per job without a recompile.
+*> 08/09/2026 - Switched the working numbers to packed-decimal for
+*>              batch performance.
 
 *> --------------------------------------------------------------------------------------------
 identification division.
 	program-id. sqrtbaby.
 *> --------------------------------------------------------------------------------------------
 environment division.
+	input-output section.
+	file-control.
+		select parmFile assign to "PARMFILE"
+			organization is line sequential
+			file status is parmFileStatus.
 *> --------------------------------------------------------------------------------------------
 data division.
+	file section.
+	fd parmFile.
+	01 parmRecord.
+		05 parmTolerance     pic 9v9(6).
+		05 parmMaxIterations pic 9(4).
+
 	working-storage section.
 		77 numIterations    picture s9999.
-		77 x    picture 9(11)v9(6).
-		77 y    picture 9(11)v9(6).
-		77 z    picture 9(11)v9(6).
-		77 temp picture s9(11)v9(6).
+		77 x    picture 9(11)v9(6) comp-3.
+		77 y    picture 9(11)v9(6) comp-3.
+		77 z    picture 9(11)v9(6) comp-3.
+		77 temp picture s9(11)v9(6) comp-3.
 		77 doneComputation pic 9 value 0.
 
-		77 userInput pic s9(11)v9(6).
+		77 userInput pic s9(11)v9(6) comp-3.
 		01 doMainLoop pic X(3) value 'yes'.
 		77 formatteduserInput pic z(11).9(6).
+
+		*> Convergence tolerance and iteration ceiling, tunable per job
+		*> via PARMFILE - default to the original hardcoded behavior
+		*> (exact convergence, 1000 iteration ceiling) when no
+		*> parameter file is present.
+		77 parmFileStatus pic x(2).
+		77 tolerance       pic 9v9(6) value 0.
+		77 maxIterations   pic s9999 value 1000.
 *> --------------------------------------------------------------------------------------------
 procedure division.
+	perform loadParameters.
+
 	*> Main program loop here
 	perform until doMainLoop = 'no'
 		*> Reset values, get user input and calculate the square root
@@ -43,33 +70,49 @@ procedure division.
 	end-perform.
 stop run.
 
+*> Reads the tolerance and iteration ceiling from PARMFILE, once at
+*> startup. If the parameter file is not present the original
+*> hardcoded values (tolerance 0, ceiling 1000) are kept.
+loadParameters.
+    open input parmFile.
+    if parmFileStatus = "00"
+        read parmFile
+            at end
+                continue
+            not at end
+                move parmTolerance to tolerance
+                move parmMaxIterations to maxIterations
+        end-read
+        close parmFile
+    end-if.
+
 *> This calculates the babylonian square root by performing the following:
 *> 1. Divide the number by an approximation (2 to begin with)
 *> 2. Average the original approximation and the new approximation
 *> 3. Set the new approximation to be that average, go back to step 2
 
-findSquareRoot. 
+findSquareRoot.
     move userInput to z.
     *> This is the estimation
     compute x rounded = z / 2.
 
     *> Make sure to exit program if too many iterations were reached to prevent infinite loop
     perform doCalculation varying numIterations from 1 by 1
-        until doneComputation = 1 or numIterations > 1000.
+        until doneComputation = 1 or numIterations > maxIterations.
 
-    if numIterations > 1000
+    if numIterations > maxIterations
     	display "attempt aborted, too many iterations"
     end-if.
     move 0 to numIterations.
 
-doCalculation. 
+doCalculation.
     compute y rounded = 0.5 * (x + z / x).
     compute temp = y - x.
     if temp < 0
     	compute temp = - temp
     end-if.
 
-    if temp / (y + x) > 0
+    if temp / (y + x) > tolerance
     	*> Not done calculating square root yet
     	move y to x
     else

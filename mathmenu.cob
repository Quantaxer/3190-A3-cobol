@@ -0,0 +1,110 @@
+*> File: mathmenu.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Menu-driven front end covering square root, reciprocal,
+*> and percentage-of-total, so these no longer need three different
+*> scratch tools. Dispatches to "squareroot" for root requests and to
+*> the "reciprocal" and "pctoftotal" sibling subroutines for the other
+*> two, sharing sqrtbabyex.cob's doMainLoop/accept pattern.
+*>
+*> Modification history:
+*> 08/09/2026 - Switched to the shared sqrtlink copybook for the
+*>              squareroot calling interface instead of a hand-typed
+*>              copy of its linkage section.
+*> 08/09/2026 - Switched the statusIterationsExceeded/
+*>              statusMagnitudeOverflow checks to the shared
+*>              sqrtstatus copybook instead of a hand-typed copy of
+*>              squareroot's status-code numbering.
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. mathmenu.
+*> --------------------------------------------------------------------------------------------
+environment division.
+*> --------------------------------------------------------------------------------------------
+data division.
+    working-storage section.
+        77 menuChoice pic 9(1).
+
+        copy sqrtlink.
+        copy sqrtstatus.
+
+        77 partValue  pic s9(11)v9(6).
+        77 totalValue pic s9(11)v9(6).
+
+        77 formattedResult pic z(11).9(6).
+        01 doMainLoop pic X(3) value 'yes'.
+*> --------------------------------------------------------------------------------------------
+procedure division.
+    *> Main program loop here
+    perform until doMainLoop = 'no'
+        display "1. Square root"
+        display "2. Reciprocal"
+        display "3. Percentage of total"
+        display "Choose an operation: "
+        accept menuChoice
+
+        evaluate menuChoice
+            when 1
+                perform doSquareRoot
+            when 2
+                perform doReciprocal
+            when 3
+                perform doPercentageOfTotal
+            when other
+                display "invalid choice"
+        end-evaluate
+
+        display "Type 'no' to stop, anything else to continue: "
+        accept doMainLoop
+    end-perform.
+    stop run.
+
+doSquareRoot.
+    display "Enter the number to find the square root of: ".
+    accept userInput.
+
+    if userInput > 0 then
+        move 0 to toleranceOverride
+        call "squareroot" using userInput, result, statusCode,
+            resultIterations, toleranceOverride
+        if statusCode = statusIterationsExceeded then
+            display "attempt aborted, too many iterations"
+        else
+            if statusCode = statusMagnitudeOverflow then
+                display "attempt aborted, result magnitude overflow"
+            else
+                move result to formattedResult
+                display "The square root is: " formattedResult
+            end-if
+        end-if
+    else
+        display "invalid input"
+    end-if.
+
+doReciprocal.
+    display "Enter the number to find the reciprocal of: ".
+    accept partValue.
+
+    if partValue = 0 then
+        display "invalid input"
+    else
+        call "reciprocal" using partValue, result
+        move result to formattedResult
+        display "The reciprocal is: " formattedResult
+    end-if.
+
+doPercentageOfTotal.
+    display "Enter the part value: ".
+    accept partValue.
+    display "Enter the total value: ".
+    accept totalValue.
+
+    if totalValue = 0 then
+        display "invalid input"
+    else
+        call "pctoftotal" using partValue, totalValue, result
+        move result to formattedResult
+        display "Percentage of total: " formattedResult
+    end-if.

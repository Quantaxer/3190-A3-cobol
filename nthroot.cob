@@ -0,0 +1,156 @@
+*> File: nthroot.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: This is an external function, called the same way as
+*> squareroot.cob, which calculates the nth root of a number using the
+*> same Babylonian/Newton-Raphson style averaging - generalized from
+*> "compute y rounded = 0.5 * (x + z / x)" to an arbitrary root degree.
+*>
+*> Modification history:
+*> 08/09/2026 - Validate userInput and rootDegree before dividing by
+*>              rootDegree - a zero rootDegree divided the very first
+*>              estimate by zero.
+*> 08/09/2026 - Added an ON SIZE ERROR guard around doCalculation's
+*>              averaging COMPUTE, the same one squareroot.cob already
+*>              has - a rounded estimate that underflows to 0.000000
+*>              (e.g. the cube root of a very small userInput) made
+*>              xToDegreeLessOne zero and divided by it, which silently
+*>              converged on result = 0 instead of signaling an error.
+*> 08/09/2026 - Added the same ON SIZE ERROR guard to the
+*>              xToDegreeLessOne COMPUTE just above - x ** degreeLessOne
+*>              routinely overflows PIC 9(11)V9(6) on the early
+*>              iterations for ordinary inputs (the initial guess is
+*>              z / rootDegree, which is often well over 1), and a
+*>              silent truncation there degenerates the Newton-Raphson
+*>              update into slow linear decay instead of quadratic
+*>              convergence - enough to blow the iteration ceiling on
+*>              cases that should converge in well under 10 passes.
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. nthroot.
+*> --------------------------------------------------------------------------------------------
+environment division.
+    input-output section.
+    file-control.
+        select parmFile assign to "PARMFILE"
+            organization is line sequential
+            file status is parmFileStatus.
+*> --------------------------------------------------------------------------------------------
+data division.
+    file section.
+    fd parmFile.
+    01 parmRecord.
+        05 parmTolerance      pic 9v9(6).
+        05 parmMaxIterations  pic 9(4).
+
+    working-storage section.
+        77 numIterations    picture s9999.
+        77 x    picture 9(11)v9(6).
+        77 y    picture 9(11)v9(6).
+        77 z    picture 9(11)v9(6).
+        77 temp picture s9(11)v9(6).
+        77 degreeLessOne    picture 9(4).
+        77 xToDegreeLessOne picture 9(11)v9(6).
+        77 doneComputation pic 9 value 0.
+
+        *> Convergence tolerance and iteration ceiling, tunable per job
+        *> via PARMFILE, the same way squareroot.cob is tuned.
+        77 parmFileStatus pic x(2).
+        77 parmsLoaded    pic 9 value 0.
+        77 tolerance      pic 9v9(6) value 0.
+        77 maxIterations  pic s9999 value 1000.
+*> --------------------------------------------------------------------------------------------
+linkage section.
+    77 userInput  pic s9(11)v9(6).
+    77 rootDegree pic 9(4).
+    77 result     pic s9(11)v9(6).
+*> --------------------------------------------------------------------------------------------
+
+*> This function calculates the nth root of userInput, for the degree
+*> given in rootDegree (2 = square root, 3 = cube root, and so on).
+*> Param: userInput: The value to find the root of
+*> Param: rootDegree: The degree of the root to calculate
+*> Returns: result: The root of the number inputted. Returns -1 if it went over in iterations
+
+*> This calculates the nth root by generalizing the babylonian square
+*> root averaging:
+*> 1. Divide the number by an approximation (the root degree, to begin with)
+*> 2. Average (n-1) copies of the approximation with z / approximation^(n-1)
+*> 3. Set the new approximation to be that average, go back to step 2
+
+procedure division using userInput, rootDegree, result.
+
+    if userInput <= 0 or rootDegree = 0
+        move -1 to result
+    else
+        if parmsLoaded = 0
+            perform loadParameters
+            move 1 to parmsLoaded
+        end-if
+
+        move userInput to z
+        move 0 to doneComputation
+        subtract 1 from rootDegree giving degreeLessOne
+
+        *> This is the estimation
+        compute x rounded = z / rootDegree
+
+        *> Make sure to exit program if too many iterations were reached to prevent infinite loop
+        perform doCalculation varying numIterations from 1 by 1
+            until doneComputation = 1 or numIterations > maxIterations
+
+        if numIterations > maxIterations
+            move -1 to result
+        end-if
+
+        move 0 to numIterations
+    end-if.
+    goback.
+
+*> Reads the tolerance and iteration ceiling from PARMFILE, once per
+*> run. If the parameter file is not present the original hardcoded
+*> values (tolerance 0, ceiling 1000) are kept.
+loadParameters.
+    open input parmFile.
+    if parmFileStatus = "00"
+        read parmFile
+            at end
+                continue
+            not at end
+                move parmTolerance to tolerance
+                move parmMaxIterations to maxIterations
+        end-read
+        close parmFile
+    end-if.
+
+doCalculation.
+    compute xToDegreeLessOne = x ** degreeLessOne
+        on size error
+            move -1 to result
+            move 1 to doneComputation
+    end-compute.
+
+    if doneComputation = 0
+        compute y rounded = (degreeLessOne * x + z / xToDegreeLessOne) / rootDegree
+            on size error
+                move -1 to result
+                move 1 to doneComputation
+        end-compute
+
+        if doneComputation = 0
+            compute temp = y - x
+            if temp < 0
+                compute temp = - temp
+            end-if
+
+            if temp / (y + x) > tolerance
+                *> Not done calculating the root yet
+                move y to x
+            else
+                move y to result
+                move 1 to doneComputation
+            end-if
+        end-if
+    end-if.

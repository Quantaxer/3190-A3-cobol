@@ -4,6 +4,21 @@
 *> Date: 03/27/2020
 *> Description: Task 2: This program is a modernized version of cobol to calculate the babylonian square root.
 *> This one incorporates an external function to calculate the root.
+*>
+*> Modification history:
+*> 08/09/2026 - squareroot's userInput parameter is now packed-decimal,
+*>              so this field had to switch usage to match.
+*> 08/09/2026 - squareroot now returns a statusCode so this program can
+*>              tell a negative input, a zero input, an iteration-limit
+*>              abort, and a magnitude overflow apart instead of
+*>              displaying the same message for every failure.
+*> 08/09/2026 - Switched to the shared sqrtlink copybook for the
+*>              squareroot calling interface instead of a hand-typed
+*>              copy of its linkage section.
+*> 08/09/2026 - Switched the statusIterationsExceeded/
+*>              statusMagnitudeOverflow checks to the shared
+*>              sqrtstatus copybook instead of a hand-typed copy of
+*>              squareroot's status-code numbering.
 
 *> --------------------------------------------------------------------------------------------
 identification division.
@@ -13,8 +28,8 @@ environment division.
 *> --------------------------------------------------------------------------------------------
 data division.
 	working-storage section.
-		77 userInput pic s9(11)v9(6).
-		77 result pic s9(11)v9(6).
+		copy sqrtlink.
+		copy sqrtstatus.
 		77 formattedResult pic z(11).9(6).
 		01 doMainLoop pic X(3) value 'yes'.
 *> --------------------------------------------------------------------------------------------
@@ -25,12 +40,18 @@ procedure division.
 		accept userInput
 
 	    if userInput > 0 then
-	    	call "squareroot" using userInput, result
-	    	if result = -1 then
+	    	move 0 to toleranceOverride
+	    	call "squareroot" using userInput, result, statusCode,
+	    		resultIterations, toleranceOverride
+	    	if statusCode = statusIterationsExceeded then
 	    		display "attempt aborted, too many iterations"
 	    	else
-	    		move result to formattedResult
-	    		display "The square root is: " formattedResult
+	    		if statusCode = statusMagnitudeOverflow then
+	    			display "attempt aborted, result magnitude overflow"
+	    		else
+	    			move result to formattedResult
+	    			display "The square root is: " formattedResult
+	    		end-if
 	    	end-if
 	    else
 	    	display "invalid input"

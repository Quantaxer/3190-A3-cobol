@@ -0,0 +1,54 @@
+//SQRTNITE JOB (ACCTNO),'SQUARE ROOT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* SQRTNITE - NIGHTLY SQUARE ROOT BATCH SUBSYSTEM                *
+//* RUNS SQRTBATCH AGAINST THE DAY'S EXTRACT FILE, CALLING        *
+//* SQUAREROOT FOR EVERY RECORD, AND FEEDS THE RESULTS INTO THE   *
+//* EXISTING NIGHTLY BATCH WINDOW.                                *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SQRTBATCH
+//*
+//* DAY'S EXTRACT OF MEASUREMENTS TO BE ROOTED
+//INFILE   DD DSN=PROD.SQRT.DAILY.EXTRACT,DISP=SHR
+//*
+//* COMPUTED ROOTS, ONE RECORD PER INFILE RECORD
+//OUTFILE  DD DSN=PROD.SQRT.DAILY.RESULTS,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),UNIT=SYSDA
+//*
+//* RECORDS THAT FAILED THE USERINPUT > 0 CHECK
+//REJFILE  DD DSN=PROD.SQRT.DAILY.REJECTS,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*
+//* END-OF-RUN CONTROL TOTALS REPORT - ROUTED TO THE OPERATOR LOG
+//CTLRPT   DD SYSOUT=*
+//*
+//* CHECKPOINT FOR MID-FILE RESTART IF THIS STEP ABENDS
+//CHKPT    DD DSN=PROD.SQRT.DAILY.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//*
+//* TOLERANCE / ITERATION-CEILING OVERRIDE FOR THIS JOB, IF ANY
+//PARMFILE DD DSN=PROD.SQRT.PARMS,DISP=SHR
+//*
+//* AUDIT TRAIL - ONE RECORD PER SQUAREROOT CALL
+//AUDITLOG DD DSN=PROD.SQRT.AUDIT.LOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),UNIT=SYSDA
+//*
+//* PERIODIC RECONCILIATION MISMATCHES AGAINST FUNCTION SQRT
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS IF STEP010 COMPLETED CLEANLY (RC 0). A      *
+//* NONZERO RETURN CODE (E.G. RC 8 - RECORD REJECTS PRESENT, OR   *
+//* AN ABEND) HOLDS THE DOWNSTREAM LOAD FOR OPERATOR REVIEW.      *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=SQRTLOAD,COND=(0,NE,STEP010)
+//SYSIN    DD DSN=PROD.SQRT.DAILY.RESULTS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*

@@ -0,0 +1,46 @@
+*> File: sqrthpex.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Interactive front end for the high-precision sqrthp
+*> variant, for inputs too large or too precise for squareroot's
+*> PIC S9(11)V9(6) layout.
+*>
+*> Modification history:
+*> (none yet)
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. sqrthpex.
+*> --------------------------------------------------------------------------------------------
+environment division.
+*> --------------------------------------------------------------------------------------------
+data division.
+    working-storage section.
+        77 userInput pic s9(18)v9(9) comp-3.
+        77 result pic s9(18)v9(9).
+        77 formattedResult pic z(18).9(9).
+        01 doMainLoop pic X(3) value 'yes'.
+*> --------------------------------------------------------------------------------------------
+procedure division.
+    *> Main program loop here
+    perform until doMainLoop = 'no'
+        display "Enter the number to find the square root of: "
+        accept userInput
+
+        if userInput > 0 then
+            call "sqrthp" using userInput, result
+            if result = -1 then
+                display "attempt aborted, too many iterations"
+            else
+                move result to formattedResult
+                display "The square root is: " formattedResult
+            end-if
+        else
+            display "invalid input"
+        end-if
+
+        display "Type 'no' to stop calculating roots, anything else to continue: "
+        accept doMainLoop
+    end-perform.
+stop run.

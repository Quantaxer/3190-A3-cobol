@@ -0,0 +1,541 @@
+*> File: sqrtbatch.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Batch driver for the babylonian square root engine. Reads
+*> userInput values from a sequential extract file, calls "squareroot"
+*> for each one, and writes the matching result (or abort code) to a
+*> sequential output file so a whole day's worth of measurements can be
+*> run unattended instead of through sqrtbabyex.cob's interactive loop.
+*>
+*> Modification history:
+*> 08/09/2026 - squareroot's userInput parameter is now packed-decimal,
+*>              so the working field used to call it had to switch
+*>              usage to match.
+*> 08/09/2026 - squareroot now returns a statusCode. The reject file
+*>              keeps rejecting non-positive input on its own pre-check
+*>              (cheaper than calling squareroot just to be told the
+*>              same thing), but the statusCode from every successful
+*>              call is kept so the control report can tell an
+*>              iteration-limit abort from a magnitude overflow.
+*> 08/09/2026 - Added a periodic reconciliation check (one record in
+*>              every reconciliationInterval) that recomputes the same
+*>              input through FUNCTION SQRT and reports any result that
+*>              disagrees with squareroot's answer by more than
+*>              reconciliationDelta, so a drifted iteration gets caught
+*>              before it contaminates a quarter's worth of output.
+*> 08/09/2026 - Switched to the shared sqrtlink copybook for the
+*>              squareroot calling interface instead of the hand-typed
+*>              callUserInput/batchResult/batchStatusCode fields, and
+*>              to the shared sqrtstatus copybook for the
+*>              statusIterationsExceeded/statusMagnitudeOverflow
+*>              checks instead of a hand-typed copy of squareroot's
+*>              status-code numbering.
+*> 08/09/2026 - Tightened checkpointInterval to 1 and had the
+*>              checkpoint carry the cumulative control totals, not
+*>              just the last record number. A coarser interval left a
+*>              window where a restart reprocessed and re-appended
+*>              records already written to OUTFILE/REJFILE/RECONRPT
+*>              before the abend, and the end-of-run report only ever
+*>              reflected the tail segment processed since the last
+*>              restart rather than the whole day's file.
+*> 08/09/2026 - INFILE, OUTFILE, CTLRPT, REJFILE and RECONRPT opens are
+*>              now checked the same way CHKPT's already was - a
+*>              failed open now abends the step with a distinct return
+*>              code instead of running straight into READ against an
+*>              unopened file.
+*> 08/09/2026 - REJFILE's reject reason codes now use
+*>              statusNegativeInput/statusZeroInput directly instead
+*>              of a separate, backwards set of 77-levels. Also added
+*>              the same open-status check to CHKPT's two OUTPUT opens
+*>              (updateCheckpoint and finalizeRun) that INFILE/OUTFILE/
+*>              CTLRPT/REJFILE/RECONRPT already had - only CHKPT's
+*>              INPUT open (determineRestartPoint) was actually
+*>              checked before.
+*> 08/09/2026 - Widened RECONRPT's record from PIC X(80) to PIC X(120).
+*>              The STRING that builds each mismatch line needs 117
+*>              characters (four -(11).9(6) fields plus their labels),
+*>              so every reconciliation-mismatch line was silently
+*>              truncated at 80 and lost the DIFFERENCE field and part
+*>              of REFERENCE - the exact figures the reconciliation
+*>              check exists to report.
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. sqrtbatch.
+*> --------------------------------------------------------------------------------------------
+environment division.
+    input-output section.
+    file-control.
+        select inFile assign to "INFILE"
+            organization is line sequential
+            file status is inFileStatus.
+
+        select outFile assign to "OUTFILE"
+            organization is line sequential
+            file status is outFileStatus.
+
+        select ctlRptFile assign to "CTLRPT"
+            organization is line sequential
+            file status is ctlRptFileStatus.
+
+        select chkptFile assign to "CHKPT"
+            organization is line sequential
+            file status is chkptFileStatus.
+
+        select rejFile assign to "REJFILE"
+            organization is line sequential
+            file status is rejFileStatus.
+
+        select reconRptFile assign to "RECONRPT"
+            organization is line sequential
+            file status is reconRptFileStatus.
+*> --------------------------------------------------------------------------------------------
+data division.
+    file section.
+    fd inFile.
+    01 inRecord.
+        05 inUserInput pic s9(11)v9(6) sign is leading separate character.
+
+    fd outFile.
+    01 outRecord.
+        05 outUserInput  pic s9(11)v9(6) sign is leading separate character.
+        05 outResult     pic s9(11)v9(6) sign is leading separate character.
+
+    fd ctlRptFile.
+    01 ctlRptLine pic x(80).
+
+    fd rejFile.
+    01 rejRecord.
+        05 rejUserInput  pic s9(11)v9(6) sign is leading separate character.
+        05 rejReasonCode pic 9(2).
+
+    fd chkptFile.
+    01 chkptRecord.
+        05 chkptLastRecord         pic 9(7).
+        *> Cumulative control totals as of chkptLastRecord, so a
+        *> restarted run's end-of-run report covers the whole day's
+        *> file instead of only the tail segment reprocessed after
+        *> the restart.
+        05 chkptRecordsRead        pic 9(7).
+        05 chkptRootsComputed      pic 9(7).
+        05 chkptIterationAborts    pic 9(7).
+        05 chkptMagnitudeOverflows pic 9(7).
+        05 chkptRecordsRejected    pic 9(7).
+        05 chkptReconChecks        pic 9(7).
+        05 chkptReconMismatches    pic 9(7).
+        05 chkptResultTotal        pic s9(13)v9(6).
+        05 chkptResultMinimum      pic s9(11)v9(6).
+        05 chkptResultMaximum      pic s9(11)v9(6).
+        05 chkptHaveFirstResult    pic 9.
+
+    fd reconRptFile.
+    01 reconRptLine pic x(120).
+
+    working-storage section.
+        77 inFileStatus     pic x(2).
+        77 outFileStatus    pic x(2).
+        77 ctlRptFileStatus pic x(2).
+        77 chkptFileStatus  pic x(2).
+        77 rejFileStatus    pic x(2).
+        77 reconRptFileStatus pic x(2).
+        77 endOfInFile      pic 9 value 0.
+        77 fileOpenAbendCode pic 9(2) value 16.
+        copy sqrtlink.
+        copy sqrtstatus.
+
+        *> so the control report can break an abort down by cause
+        *> instead of lumping every failure into one generic bucket.
+        77 magnitudeOverflows       pic 9(7) value 0.
+
+        *> Reason codes for the reject/exception report - statusCode's
+        *> own numbering (statusNegativeInput/statusZeroInput from
+        *> sqrtstatus.cpy), not a separate set, so REJFILE's reason
+        *> codes always agree with the rest of the system.
+        77 recordsRejected     pic 9(7) value 0.
+
+        *> Checkpoint/restart control - a checkpoint is written after
+        *> every record (checkpointInterval 1) so the checkpoint never
+        *> falls behind what has already been written to
+        *> OUTFILE/REJFILE/RECONRPT; a coarser interval left a window
+        *> where a restart would reprocess and re-append records that
+        *> were already on those files before the abend.
+        77 checkpointInterval   pic 9(4) value 1.
+        77 restartRecordCount   pic 9(7) value 0.
+        77 recordsSkipped       pic 9(7) value 0.
+        77 absoluteRecordNumber pic 9(7).
+        77 checkpointQuotient   pic 9(7).
+        77 checkpointRemainder  pic 9(4).
+
+        *> Control totals for the end-of-run report
+        77 recordsRead      pic 9(7) value 0.
+        77 rootsComputed    pic 9(7) value 0.
+        77 iterationAborts  pic 9(7) value 0.
+        77 resultTotal      pic s9(13)v9(6) value 0.
+        77 resultMinimum    pic s9(11)v9(6) value 0.
+        77 resultMaximum    pic s9(11)v9(6) value 0.
+        77 resultAverage    pic s9(11)v9(6).
+        77 haveFirstResult  pic 9 value 0.
+        77 formattedCount   pic zzzzzz9.
+        77 formattedAmount  pic -(11).9(6).
+
+        *> Periodic reconciliation against the COBOL intrinsic SQRT
+        *> function - run every reconciliationInterval'th record, not
+        *> every record, since it is only a spot-check against drift.
+        77 reconciliationInterval   pic 9(4) value 25.
+        77 reconciliationChecks     pic 9(7) value 0.
+        77 reconciliationMismatches pic 9(7) value 0.
+        77 reconciliationDelta      pic 9v9(6) value .000100.
+        77 referenceResult          pic s9(11)v9(6).
+        77 resultDifference         pic s9(11)v9(6).
+        77 formattedReconInput      pic -(11).9(6).
+        77 formattedReconResult     pic -(11).9(6).
+        77 formattedReference       pic -(11).9(6).
+        77 formattedDifference      pic -(11).9(6).
+*> --------------------------------------------------------------------------------------------
+procedure division.
+    *> Main program loop here
+    perform initializeFiles.
+    perform processRecords until endOfInFile = 1.
+    perform finalizeRun.
+    stop run.
+
+*> Opens the input extract file and the matching output file. If a
+*> checkpoint was left behind by a prior run that abended, the input
+*> file is fast-forwarded past the records already processed and the
+*> output file is extended rather than recreated.
+initializeFiles.
+    perform determineRestartPoint.
+    open input inFile.
+    if inFileStatus <> "00"
+        display "SQRTBATCH ABEND - INFILE FAILED TO OPEN, STATUS " inFileStatus
+        move fileOpenAbendCode to return-code
+        stop run
+    end-if.
+    if restartRecordCount > 0
+        perform skipToRestartPoint
+        open extend outFile
+        open extend rejFile
+        open extend reconRptFile
+    else
+        open output outFile
+        open output rejFile
+        open output reconRptFile
+    end-if.
+    if outFileStatus <> "00"
+        display "SQRTBATCH ABEND - OUTFILE FAILED TO OPEN, STATUS " outFileStatus
+        move fileOpenAbendCode to return-code
+        stop run
+    end-if.
+    if rejFileStatus <> "00"
+        display "SQRTBATCH ABEND - REJFILE FAILED TO OPEN, STATUS " rejFileStatus
+        move fileOpenAbendCode to return-code
+        stop run
+    end-if.
+    if reconRptFileStatus <> "00"
+        display "SQRTBATCH ABEND - RECONRPT FAILED TO OPEN, STATUS " reconRptFileStatus
+        move fileOpenAbendCode to return-code
+        stop run
+    end-if.
+
+*> Looks for a checkpoint record from a prior, incomplete run, and
+*> carries its cumulative control totals forward so a restarted run's
+*> end-of-run report still covers the whole day's file rather than
+*> only the tail segment reprocessed after the restart.
+determineRestartPoint.
+    move 0 to restartRecordCount.
+    open input chkptFile.
+    if chkptFileStatus = "00"
+        read chkptFile
+            at end
+                continue
+            not at end
+                move chkptLastRecord to restartRecordCount
+                move chkptRecordsRead to recordsRead
+                move chkptRootsComputed to rootsComputed
+                move chkptIterationAborts to iterationAborts
+                move chkptMagnitudeOverflows to magnitudeOverflows
+                move chkptRecordsRejected to recordsRejected
+                move chkptReconChecks to reconciliationChecks
+                move chkptReconMismatches to reconciliationMismatches
+                move chkptResultTotal to resultTotal
+                move chkptResultMinimum to resultMinimum
+                move chkptResultMaximum to resultMaximum
+                move chkptHaveFirstResult to haveFirstResult
+        end-read
+        close chkptFile
+    end-if.
+
+*> Reads and discards the records already accounted for by the
+*> checkpoint so processing resumes where the prior run left off.
+skipToRestartPoint.
+    move 0 to recordsSkipped.
+    perform until recordsSkipped >= restartRecordCount or endOfInFile = 1
+        read inFile
+            at end
+                move 1 to endOfInFile
+            not at end
+                add 1 to recordsSkipped
+        end-read
+    end-perform.
+
+*> Reads one input record and calls squareroot for it, until the
+*> extract file is exhausted.
+processRecords.
+    read inFile
+        at end
+            move 1 to endOfInFile
+        not at end
+            perform processOneRecord
+    end-read.
+
+processOneRecord.
+    add 1 to recordsRead.
+    move recordsRead to absoluteRecordNumber.
+    if inUserInput > 0
+        move inUserInput to userInput
+        move 0 to toleranceOverride
+        call "squareroot" using userInput, result, statusCode,
+            resultIterations, toleranceOverride
+        move inUserInput to outUserInput
+        move result to outResult
+        write outRecord
+        perform updateControlTotals
+        perform performReconciliationCheck
+    else
+        perform rejectRecord
+    end-if.
+    perform updateCheckpoint.
+
+*> Writes a record that failed the userInput > 0 check to the reject
+*> file along with a reason code, instead of just discarding it.
+rejectRecord.
+    move inUserInput to rejUserInput.
+    if inUserInput = 0
+        move statusZeroInput to rejReasonCode
+    else
+        move statusNegativeInput to rejReasonCode
+    end-if.
+    write rejRecord.
+    add 1 to recordsRejected.
+
+*> Tallies the control totals for the end-of-run report - a record
+*> either aborted on too many iterations or contributed a result to
+*> the min/max/average figures.
+updateControlTotals.
+    if result = -1
+        if statusCode = statusMagnitudeOverflow
+            add 1 to magnitudeOverflows
+        else
+            add 1 to iterationAborts
+        end-if
+    else
+        add 1 to rootsComputed
+        add result to resultTotal
+        if haveFirstResult = 0
+            move result to resultMinimum
+            move result to resultMaximum
+            move 1 to haveFirstResult
+        else
+            if result < resultMinimum
+                move result to resultMinimum
+            end-if
+            if result > resultMaximum
+                move result to resultMaximum
+            end-if
+        end-if
+    end-if.
+
+*> Spot-checks every reconciliationInterval'th successfully computed
+*> record against COBOL's intrinsic SQRT function and reports any
+*> result that disagrees with squareroot's answer by more than
+*> reconciliationDelta, so a drifted iteration gets caught instead of
+*> silently contaminating a quarter's worth of output.
+performReconciliationCheck.
+    divide absoluteRecordNumber by reconciliationInterval
+        giving checkpointQuotient remainder checkpointRemainder.
+    if checkpointRemainder = 0
+        add 1 to reconciliationChecks
+        compute referenceResult rounded = function sqrt(inUserInput)
+        compute resultDifference = result - referenceResult
+        if resultDifference < 0
+            compute resultDifference = - resultDifference
+        end-if
+        if resultDifference > reconciliationDelta
+            add 1 to reconciliationMismatches
+            move spaces to reconRptLine
+            move inUserInput to formattedReconInput
+            move result to formattedReconResult
+            move referenceResult to formattedReference
+            move resultDifference to formattedDifference
+            string "INPUT: " formattedReconInput
+                " SQUAREROOT: " formattedReconResult
+                " REFERENCE: " formattedReference
+                " DIFFERENCE: " formattedDifference
+                into reconRptLine
+            write reconRptLine
+        end-if
+    end-if.
+
+*> Writes a checkpoint every checkpointInterval records, along with
+*> the cumulative control totals as of that record, so an operator can
+*> restart mid-file instead of reprocessing a whole batch, and so the
+*> restarted run's own checkpoint writes never fall behind what it has
+*> already written to OUTFILE/REJFILE/RECONRPT.
+updateCheckpoint.
+    divide absoluteRecordNumber by checkpointInterval
+        giving checkpointQuotient remainder checkpointRemainder.
+    if checkpointRemainder = 0
+        move absoluteRecordNumber to chkptLastRecord
+        move recordsRead to chkptRecordsRead
+        move rootsComputed to chkptRootsComputed
+        move iterationAborts to chkptIterationAborts
+        move magnitudeOverflows to chkptMagnitudeOverflows
+        move recordsRejected to chkptRecordsRejected
+        move reconciliationChecks to chkptReconChecks
+        move reconciliationMismatches to chkptReconMismatches
+        move resultTotal to chkptResultTotal
+        move resultMinimum to chkptResultMinimum
+        move resultMaximum to chkptResultMaximum
+        move haveFirstResult to chkptHaveFirstResult
+        open output chkptFile
+        if chkptFileStatus <> "00"
+            display "SQRTBATCH ABEND - CHKPT FAILED TO OPEN, STATUS " chkptFileStatus
+            move fileOpenAbendCode to return-code
+            stop run
+        end-if
+        write chkptRecord
+        close chkptFile
+    end-if.
+
+finalizeRun.
+    close inFile.
+    close outFile.
+    close rejFile.
+    close reconRptFile.
+    *> Clean finish - clear the checkpoint, totals and all, so
+    *> tomorrow's file is treated as a fresh run instead of a
+    *> continuation of today's.
+    move 0 to chkptLastRecord.
+    move 0 to chkptRecordsRead.
+    move 0 to chkptRootsComputed.
+    move 0 to chkptIterationAborts.
+    move 0 to chkptMagnitudeOverflows.
+    move 0 to chkptRecordsRejected.
+    move 0 to chkptReconChecks.
+    move 0 to chkptReconMismatches.
+    move 0 to chkptResultTotal.
+    move 0 to chkptResultMinimum.
+    move 0 to chkptResultMaximum.
+    move 0 to chkptHaveFirstResult.
+    open output chkptFile.
+    if chkptFileStatus <> "00"
+        display "SQRTBATCH ABEND - CHKPT FAILED TO OPEN, STATUS " chkptFileStatus
+        move fileOpenAbendCode to return-code
+        stop run
+    end-if.
+    write chkptRecord.
+    close chkptFile.
+    perform writeControlReport.
+    perform setReturnCode.
+
+*> Sets the step's condition code for the nightly batch window -
+*> 0 clean, 4 if any records were rejected, 8 if any record hit the
+*> iteration ceiling (the more serious condition wins).
+setReturnCode.
+    move 0 to return-code.
+    if recordsRejected > 0
+        move 4 to return-code
+    end-if.
+    if iterationAborts > 0
+        move 8 to return-code
+    end-if.
+    if magnitudeOverflows > 0
+        move 8 to return-code
+    end-if.
+    if reconciliationMismatches > 0
+        move 8 to return-code
+    end-if.
+
+*> Writes the end-of-run control totals report so the batch can be
+*> signed off the same way as any other nightly job.
+writeControlReport.
+    if rootsComputed > 0
+        compute resultAverage rounded = resultTotal / rootsComputed
+    else
+        move 0 to resultAverage
+    end-if.
+
+    open output ctlRptFile.
+    if ctlRptFileStatus <> "00"
+        display "SQRTBATCH ABEND - CTLRPT FAILED TO OPEN, STATUS " ctlRptFileStatus
+        move fileOpenAbendCode to return-code
+        stop run
+    end-if.
+
+    move "SQUARE ROOT BATCH - CONTROL TOTALS REPORT" to ctlRptLine.
+    write ctlRptLine.
+    move spaces to ctlRptLine.
+    write ctlRptLine.
+
+    move recordsRead to formattedCount.
+    move spaces to ctlRptLine.
+    string "RECORDS READ..............: " formattedCount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move rootsComputed to formattedCount.
+    move spaces to ctlRptLine.
+    string "ROOTS SUCCESSFULLY COMPUTED: " formattedCount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move iterationAborts to formattedCount.
+    move spaces to ctlRptLine.
+    string "ITERATION-LIMIT ABORTS....: " formattedCount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move magnitudeOverflows to formattedCount.
+    move spaces to ctlRptLine.
+    string "MAGNITUDE OVERFLOW ABORTS.: " formattedCount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move recordsRejected to formattedCount.
+    move spaces to ctlRptLine.
+    string "RECORDS REJECTED..........: " formattedCount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move reconciliationChecks to formattedCount.
+    move spaces to ctlRptLine.
+    string "RECONCILIATION CHECKS RUN.: " formattedCount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move reconciliationMismatches to formattedCount.
+    move spaces to ctlRptLine.
+    string "RECONCILIATION MISMATCHES.: " formattedCount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move resultMinimum to formattedAmount.
+    move spaces to ctlRptLine.
+    string "MINIMUM RESULT.............: " formattedAmount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move resultMaximum to formattedAmount.
+    move spaces to ctlRptLine.
+    string "MAXIMUM RESULT.............: " formattedAmount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    move resultAverage to formattedAmount.
+    move spaces to ctlRptLine.
+    string "AVERAGE RESULT.............: " formattedAmount
+        into ctlRptLine.
+    write ctlRptLine.
+
+    close ctlRptFile.

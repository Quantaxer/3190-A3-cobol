@@ -0,0 +1,39 @@
+*> File: pctoftotal.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Callable subroutine that computes what percentage
+*> partValue is of totalValue, for mathmenu.cob's menu of operations.
+*>
+*> Modification history:
+*> 08/09/2026 - Validate totalValue internally instead of relying
+*>              entirely on the caller's own zero check - returns 0
+*>              for a zero totalValue rather than abending on divide
+*>              by zero, the same defense-in-depth squareroot.cob
+*>              applies to its own input.
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. pctoftotal.
+*> --------------------------------------------------------------------------------------------
+environment division.
+*> --------------------------------------------------------------------------------------------
+data division.
+    linkage section.
+        77 partValue  pic s9(11)v9(6).
+        77 totalValue pic s9(11)v9(6).
+        77 result     pic s9(11)v9(6).
+*> --------------------------------------------------------------------------------------------
+
+*> This function is responsible for calculating what percentage
+*> partValue is of totalValue.
+*> Params: partValue, totalValue
+*> Returns: result: (partValue / totalValue) * 100
+
+procedure division using partValue, totalValue, result.
+    if totalValue = 0
+        move 0 to result
+    else
+        compute result rounded = (partValue / totalValue) * 100
+    end-if.
+    goback.

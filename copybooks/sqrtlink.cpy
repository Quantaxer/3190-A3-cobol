@@ -0,0 +1,32 @@
+*> File: sqrtlink.cpy
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Shared calling interface for "squareroot" - every
+*> current and future caller copies this into its own linkage/working-
+*> storage instead of hand-typing a slightly different version of the
+*> same five fields.
+*>
+*> userInput        - the value to find the square root of.
+*> result           - the square root, or -1 if statusCode is not
+*>                     statusSuccess.
+*> statusCode       - 0 success, 1 negative input, 2 zero input,
+*>                     3 iteration ceiling exceeded, 4 magnitude
+*>                     overflow. See squareroot.cob's statusSuccess /
+*>                     statusNegativeInput / statusZeroInput /
+*>                     statusIterationsExceeded / statusMagnitudeOverflow
+*>                     constants.
+*> resultIterations - the number of iterations this call actually
+*>                     consumed.
+*> toleranceOverride - convergence tolerance to use for this call only,
+*>                     instead of the PARMFILE/default tolerance. Zero
+*>                     means "no override."
+*>
+*> Modification history:
+*> (none yet)
+
+77 userInput pic s9(11)v9(6) comp-3.
+77 result pic s9(11)v9(6).
+77 statusCode pic 9(2).
+77 resultIterations pic 9(4).
+77 toleranceOverride pic 9v9(6).

@@ -0,0 +1,26 @@
+*> File: sqrtstatus.cpy
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: squareroot's statusCode values (see sqrtlink.cpy for
+*> the calling interface itself). squareroot.cob and every caller that
+*> checks statusCode against a named constant copy this instead of
+*> hand-typing their own copy of the numbering, so the numbering can
+*> never go stale in one copy while changing in another.
+*>
+*> statusSuccess            - 0, the root converged normally.
+*> statusNegativeInput      - 1, userInput was negative.
+*> statusZeroInput          - 2, userInput was zero.
+*> statusIterationsExceeded - 3, hit the iteration ceiling before
+*>                             converging.
+*> statusMagnitudeOverflow  - 4, an intermediate value overflowed its
+*>                             picture before converging.
+*>
+*> Modification history:
+*> (none yet)
+
+77 statusSuccess            pic 9(2) value 0.
+77 statusNegativeInput      pic 9(2) value 1.
+77 statusZeroInput          pic 9(2) value 2.
+77 statusIterationsExceeded pic 9(2) value 3.
+77 statusMagnitudeOverflow  pic 9(2) value 4.

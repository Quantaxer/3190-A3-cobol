@@ -0,0 +1,37 @@
+*> File: reciprocal.cob
+*> Name: Peter Hudel
+*> Student Number: 1012673
+*> Date: 08/09/2026
+*> Description: Callable subroutine that computes the reciprocal
+*> (1 / userInput) of a value, for mathmenu.cob's menu of operations.
+*>
+*> Modification history:
+*> 08/09/2026 - Validate userInput internally instead of relying
+*>              entirely on the caller's own zero check - returns 0
+*>              for a zero userInput rather than abending on divide by
+*>              zero, the same defense-in-depth squareroot.cob applies
+*>              to its own input.
+
+*> --------------------------------------------------------------------------------------------
+identification division.
+    program-id. reciprocal.
+*> --------------------------------------------------------------------------------------------
+environment division.
+*> --------------------------------------------------------------------------------------------
+data division.
+    linkage section.
+        77 userInput pic s9(11)v9(6).
+        77 result     pic s9(11)v9(6).
+*> --------------------------------------------------------------------------------------------
+
+*> This function is responsible for calculating the reciprocal of a number.
+*> Param: userInput: The value entered by the user
+*> Returns: result: 1 / userInput
+
+procedure division using userInput, result.
+    if userInput = 0
+        move 0 to result
+    else
+        compute result rounded = 1 / userInput
+    end-if.
+    goback.
